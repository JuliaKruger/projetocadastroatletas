@@ -29,8 +29,9 @@
       *> variáveis que vem da tela
        01 f-tela_atletas is external-form.
            05 f-atleta.
-               10 f-id-atleta                      pic 9(03)    identified by "f-id-atleta".
+               10 f-id-atleta                      pic 9(06)    identified by "f-id-atleta".
                10 f-nome                           pic x(50)    identified by "f-nome".
+               10 f-sexo                           pic x(01)    identified by "f-sexo".
                10 f-peso                           pic 9(03)V99 identified by "f-peso".
                10 f-altura                         pic 9(03)V99 identified by "f-altura".
                10 f-imc                            pic 9(02)V99 identified by "f-imc".
@@ -40,6 +41,11 @@
            05 f-op-buscar-um                       pic x(02)    identified by "f-op-buscar-um".
            05 f-op-buscar-proximo                  pic x(02)    identified by "f-op-buscar-proximo".
            05 f-op-buscar-anterior                 pic x(02)    identified by "f-op-buscar-anterior".
+           05 f-op-buscar-nome                     pic x(02)    identified by "f-op-buscar-nome".
+           05 f-op-listar-todos                    pic x(02)    identified by "f-op-listar-todos".
+           05 f-op-novo-id                         pic x(02)    identified by "f-op-novo-id".
+           05 f-op-consultar-pesagens               pic x(02)    identified by "f-op-consultar-pesagens".
+           05 f-operador-id                        pic x(10)    identified by "f-operador-id".
            05 f-confirmar                          pic x(06)    identified by "f-hd-confirma".
            05 f-msn                                pic x(50)    identified by "f-hd-msn".
            05 f-cf-operacao                        pic x(02)    identified by "f-hd-operacao".
@@ -47,21 +53,27 @@
 
        01 f-tela_atletas2 is external-form identified by "tela_atletas2.html".
            05 f-atleta2.
-               10 f-id-atleta2                     pic 9(03)   identified by "f-id-atleta".
+               10 f-id-atleta2                     pic 9(06)   identified by "f-id-atleta".
                10 f-nome2                          pic x(50)   identified by "f-nome".
+               10 f-sexo2                          pic x(01)   identified by "f-sexo".
                10 f-peso2                          pic -999,99 identified by "f-peso".
                10 f-altura2                        pic -99,99  identified by "f-altura".
                10 f-imc2                           pic -99,99  identified by "f-imc".
-               10 f-peso-ideal2                    pic -99,99  identified by "f-peso-ideal".
+               10 f-peso-ideal2                    pic -999,99 identified by "f-peso-ideal".
            05 f-op-salvar2                         pic x(02)   identified by "f-op-salvar".
            05 f-op-deletar2                        pic x(02)   identified by "f-op-deletar".
            05 f-op-buscar-um2                      pic x(02)   identified by "f-op-buscar-um".
            05 f-op-buscar-proximo2                 pic x(02)   identified by "f-op-buscar-proximo".
            05 f-op-buscar-aterior2                 pic x(02)   identified by "f-op-buscar-anterior".
+           05 f-op-buscar-nome2                    pic x(02)   identified by "f-op-buscar-nome".
+           05 f-op-listar-todos2                   pic x(02)   identified by "f-op-listar-todos".
+           05 f-op-novo-id2                        pic x(02)   identified by "f-op-novo-id".
+           05 f-op-consultar-pesagens2              pic x(02)   identified by "f-op-consultar-pesagens".
            05 f-confirmar2                         pic x(06)   identified by "f-hd-confirma".
            05 f-msn2                               pic x(50)   identified by "f-hd-msn".
            05 f-cf-operacao2                       pic x(02)   identified by "f-hd-operacao".
            05 f-msn-erro2                          pic x(50)   identified by "f-hd-msn-erro".
+           05 f-listagem-texto2                    pic x(32000) identified by "f-hd-listagem".
 
       *> variáveis de trabalho
        01 ws-controle.
@@ -70,6 +82,7 @@
                88 ws-confirmar                     value "?".
                88 ws-confirmado                    value "S".
                88 ws-nao-confirmado                value "N".
+           05 ws-operador-id                       pic x(10).
            05 ws-msn                               pic x(50).
            05 ws-retorno.
                10 ws-msn-erro-pmg                  pic x(09). *> id do pmg
@@ -77,15 +90,17 @@
                10 ws-return-code                   pic 9(02). *> status do pmg
                10 ws-msn-erro-cod                  pic x(02). *> file status
                10 ws-msn-erro-text                 pic x(50). *> mensagem de erro
+           05 ws-listagem-texto                    pic x(32000). *> texto com o resultado de CT/CN, devolvido pelo P01ATLETA
 
        01 ws-atleta.
            05 ws-chave.
-               10 ws-id-atleta                     pic 9(03).
+               10 ws-id-atleta                     pic 9(06).
                10 ws-nome                          pic x(50).
-           05 ws-peso                              pic -99,99.
+           05 ws-sexo                              pic x(01).
+           05 ws-peso                              pic -999,99.
            05 ws-altura                            pic -99,99.
            05 ws-imc                               pic -99,99.
-           05 ws-peso-ideal                        pic -99,99.
+           05 ws-peso-ideal                        pic -999,99.
 
       *>----Variaveis para comunicação entre programas
        linkage section.
@@ -131,9 +146,23 @@
                 move "N"     to ws-confirmacao
            end-if
 
-      *> calculando o imc e o peso ideal com os dados recebidos da tela
-           compute f-imc = f-peso/(f-altura * f-altura)
-           compute f-peso-ideal = 21,5 * (f-altura * f-altura)
+      *> calculando o imc e o peso ideal com os dados recebidos da tela,
+      *> evitando a divisão por zero quando a altura vier zerada/em branco
+      *> (a validação completa de faixa aceitável é feita pelo P01ATLETA)
+           if   f-altura > zero then
+                compute f-imc = f-peso/(f-altura * f-altura)
+      *> fórmula de peso ideal sensível ao sexo: a constante "Devine-style"
+      *> 21,5 vale para atletas do sexo masculino; para o sexo feminino
+      *> usamos 20,0, que reflete o imc ideal médio mais baixo esperado
+                if   f-sexo = "F" then
+                     compute f-peso-ideal = 20,0 * (f-altura * f-altura)
+                else
+                     compute f-peso-ideal = 21,5 * (f-altura * f-altura)
+                end-if
+           else
+                move zero to f-imc
+                move zero to f-peso-ideal
+           end-if
       *> movendo os dados calculados para as variáveis da working storage
            move f-imc to ws-imc
            move f-peso-ideal to ws-peso-ideal
@@ -154,10 +183,24 @@
            if   f-op-buscar-anterior = "BA" then   *> operação consultar/buscar anterior
                 move "BA"                          to ws-operacao
            end-if
+           if   f-op-buscar-nome = "BN" then       *> operação consultar/buscar por nome
+                move "CN"                          to ws-operacao
+           end-if
+           if   f-op-listar-todos = "CT" then      *> operação listar todos os atletas
+                move "CT"                          to ws-operacao
+           end-if
+           if   f-op-novo-id = "NI" then           *> operação sugerir próximo id-atleta disponível
+                move "NI"                          to ws-operacao
+           end-if
+           if   f-op-consultar-pesagens = "CP" then *> operação consultar histórico de pesagens de um atleta
+                move "CP"                          to ws-operacao
+           end-if
 
       *> movendo os dados da tela para as variáveis da working storage
+           move f-operador-id                      to ws-operador-id
            move f-id-atleta                        to ws-id-atleta
            move f-nome                             to ws-nome
+           move f-sexo                             to ws-sexo
            move f-peso                             to ws-peso
            move f-altura                           to ws-altura
 
@@ -174,6 +217,8 @@
            move ws-msn-erro-text to f-msn-erro2
       *> movendo o item de grupo resultado carregado com dados do arquivo para o item de grupo da tela
            move ws-atleta   to f-atleta2
+      *> movendo o texto de listagem (CT/CN) para a tela poder renderizar o resultado
+           move ws-listagem-texto to f-listagem-texto2
       *> mostrando a tela 2 com a mensagem/os dados do arquivo
            display f-tela_atletas2
 
