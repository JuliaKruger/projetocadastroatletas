@@ -0,0 +1,204 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P02ATLETA".
+       author. "Julia Krüger".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+      *> job batch noturno: exporta arq-atletas.dat (indexado) para um
+      *> arquivo sequencial delimitado por "|", usado pelas planilhas de
+      *> scouting/Excel.
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-atletas assign to "arq-atletas.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fl-chave
+           file status is ws-fs-arq-atletas.
+
+           select arq-export assign to "arq-atletas-export.txt"
+           organization is line sequential
+           file status is ws-fs-arq-export.
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-atletas.
+       01 fl-atleta.
+           05 fl-chave.
+               10 fl-id-atleta                     pic 9(06).
+               10 fl-nome                          pic x(50).
+           05 fl-sexo                              pic x(01).
+           05 fl-peso                              pic -999,99.
+           05 fl-altura                            pic -99,99.
+           05 fl-imc                               pic -99,99.
+           05 fl-peso-ideal                        pic -999,99.
+
+       fd arq-export.
+       01 fl-export-linha                          pic x(120).
+
+      *>----Variáveis de trabalho
+       working-storage section.
+       77 ws-fs-arq-atletas                        pic x(02).
+       77 ws-fs-arq-export                         pic x(02).
+       77 ws-total-exportados                      pic 9(06) value zero.
+       77 ws-linha-saida                           pic x(120).
+
+       01 ws-retorno.
+           05 ws-msn-erro-pmg                      pic x(09).
+           05 ws-msn-erro-offset                   pic 9(03).
+           05 ws-return-code                       pic 9(02).
+           05 ws-msn-erro-cod                      pic x(02).
+           05 ws-msn-erro-text                     pic x(50).
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+      *>------------------------------------------------------------------------
+      *>  Controle das seções
+      *>------------------------------------------------------------------------
+       0000-controle section.
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+           .
+       0000-controle-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       1000-inicializa section.
+           open input arq-atletas
+           if   ws-fs-arq-atletas  <> "00"
+           and  ws-fs-arq-atletas <> "05" then
+                move "P02ATLETA"                       to ws-msn-erro-pmg
+                move 1                                 to ws-msn-erro-offset
+                move 12                                to ws-return-code
+                move ws-fs-arq-atletas                 to ws-msn-erro-cod
+                move "Erro ao abrir arq. arq-atletas"  to ws-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+           open output arq-export
+           if   ws-fs-arq-export   <> "00" then
+                move "P02ATLETA"                       to ws-msn-erro-pmg
+                move 2                                 to ws-msn-erro-offset
+                move 12                                to ws-return-code
+                move ws-fs-arq-export                  to ws-msn-erro-cod
+                move "Erro ao abrir arq. arq-export"   to ws-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+           .
+       1000-inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - lê arq-atletas sequencialmente por
+      *>  fl-chave e escreve uma linha delimitada por registro
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+           read arq-atletas next
+           perform until ws-fs-arq-atletas = "10"
+                if   ws-fs-arq-atletas = "00" or ws-fs-arq-atletas = "02" then
+                     perform 2100-escrever-linha
+                     read arq-atletas next
+                else
+                     move "P02ATLETA"                      to ws-msn-erro-pmg
+                     move 3                                to ws-msn-erro-offset
+                     move 12                                to ws-return-code
+                     move ws-fs-arq-atletas                 to ws-msn-erro-cod
+                     move "Erro ao ler arq. arq-atletas"    to ws-msn-erro-text
+                     perform 9000-finaliza-anormal
+                end-if
+           end-perform
+           display "P02ATLETA: " ws-total-exportados " registro(s) exportado(s)"
+           .
+       2000-processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Monta e grava uma linha delimitada no arquivo de exportação
+      *>------------------------------------------------------------------------
+       2100-escrever-linha section.
+           move spaces to ws-linha-saida
+           string fl-id-atleta                 delimited by size
+                  "|"                           delimited by size
+                  function trim(fl-nome)        delimited by size
+                  "|"                           delimited by size
+                  fl-peso                       delimited by size
+                  "|"                           delimited by size
+                  fl-altura                     delimited by size
+                  "|"                           delimited by size
+                  fl-imc                        delimited by size
+                  "|"                           delimited by size
+                  fl-peso-ideal                 delimited by size
+             into ws-linha-saida
+           end-string
+           write fl-export-linha from ws-linha-saida
+           if   ws-fs-arq-export <> "00" then
+                move "P02ATLETA"                        to ws-msn-erro-pmg
+                move 4                                  to ws-msn-erro-offset
+                move 12                                 to ws-return-code
+                move ws-fs-arq-export                   to ws-msn-erro-cod
+                move "Erro ao gravar arq. arq-export"   to ws-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+           add 1 to ws-total-exportados
+           .
+       2100-escrever-linha-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização Anormal
+      *>------------------------------------------------------------------------
+       9000-finaliza-anormal section.
+           display "P02ATLETA ERRO: " ws-msn-erro-text " (fs=" ws-msn-erro-cod ")"
+           move 12 to ws-return-code
+           close arq-atletas
+           close arq-export
+           move ws-return-code to return-code
+           stop run
+           .
+       9000-finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+           close arq-atletas
+           if   ws-fs-arq-atletas  <> "00" then
+                move "P02ATLETA"                           to ws-msn-erro-pmg
+                move 5                                     to ws-msn-erro-offset
+                move 12                                    to ws-return-code
+                move "Erro ao fechar arq. arq-atletas"     to ws-msn-erro-text
+                move ws-fs-arq-atletas                     to ws-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+           close arq-export
+           if   ws-fs-arq-export   <> "00" then
+                move "P02ATLETA"                           to ws-msn-erro-pmg
+                move 6                                     to ws-msn-erro-offset
+                move 12                                    to ws-return-code
+                move "Erro ao fechar arq. arq-export"      to ws-msn-erro-text
+                move ws-fs-arq-export                      to ws-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+           move 00 to return-code
+           stop run
+           .
+       3000-finaliza-exit.
+           exit.
