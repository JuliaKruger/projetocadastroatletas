@@ -0,0 +1,213 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P04ATLETA".
+       author. "Julia Krüger".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+      *> job de migração, executado uma única vez: converte um arq-atletas.dat
+      *> gravado no layout antigo (fl-id-atleta 9(03), sem fl-sexo, fl-peso/
+      *> fl-peso-ideal -99,99) para o layout atual (fl-id-atleta 9(06), com
+      *> fl-sexo, fl-peso/fl-peso-ideal -999,99).
+      *> antes de rodar, renomear o arq-atletas.dat existente para
+      *> arq-atletas-old.dat; este job lê o arquivo antigo e grava um
+      *> arq-atletas.dat novo, já no layout atual.
+      *> como o layout antigo não guardava o sexo do atleta, os registros
+      *> migrados são gravados com fl-sexo = "M" (ws-sexo-padrao) e precisam
+      *> ser revisados/corrigidos manualmente depois da migração.
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-atletas-old assign to "arq-atletas-old.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fl-chave-old
+           file status is ws-fs-arq-old.
+
+           select arq-atletas-novo assign to "arq-atletas.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fl-chave-novo
+           file status is ws-fs-arq-novo.
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-atletas-old.
+       01 fl-atleta-old.
+           05 fl-chave-old.
+               10 fl-id-atleta-old                 pic 9(03).
+               10 fl-nome-old                      pic x(50).
+           05 fl-peso-old                          pic -99,99.
+           05 fl-altura-old                        pic -99,99.
+           05 fl-imc-old                           pic -99,99.
+           05 fl-peso-ideal-old                    pic -99,99.
+
+       fd arq-atletas-novo.
+       01 fl-atleta-novo.
+           05 fl-chave-novo.
+               10 fl-id-atleta-novo                pic 9(06).
+               10 fl-nome-novo                     pic x(50).
+           05 fl-sexo-novo                         pic x(01).
+           05 fl-peso-novo                         pic -999,99.
+           05 fl-altura-novo                       pic -99,99.
+           05 fl-imc-novo                          pic -99,99.
+           05 fl-peso-ideal-novo                   pic -999,99.
+
+      *>----Variáveis de trabalho
+       working-storage section.
+       77 ws-fs-arq-old                            pic x(02).
+       77 ws-fs-arq-novo                           pic x(02).
+       77 ws-total-migrados                        pic 9(06) value zero.
+
+      *>----Sexo padrão usado na migração, já que o layout antigo não guardava
+      *>    esse dado; registros migrados precisam ser revisados manualmente
+       77 ws-sexo-padrao                           pic x(01) value "M".
+
+       01 ws-retorno.
+           05 ws-msn-erro-pmg                      pic x(09).
+           05 ws-msn-erro-offset                   pic 9(03).
+           05 ws-return-code                       pic 9(02).
+           05 ws-msn-erro-cod                      pic x(02).
+           05 ws-msn-erro-text                     pic x(50).
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+      *>------------------------------------------------------------------------
+      *>  Controle das seções
+      *>------------------------------------------------------------------------
+       0000-controle section.
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+           .
+       0000-controle-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       1000-inicializa section.
+           open input arq-atletas-old
+           if   ws-fs-arq-old      <> "00"
+           and  ws-fs-arq-old      <> "05" then
+                move "P04ATLETA"                       to ws-msn-erro-pmg
+                move 1                                 to ws-msn-erro-offset
+                move 12                                to ws-return-code
+                move ws-fs-arq-old                     to ws-msn-erro-cod
+                move "Erro ao abrir arq. arq-atletas-old" to ws-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+           open output arq-atletas-novo
+           if   ws-fs-arq-novo     <> "00" then
+                move "P04ATLETA"                       to ws-msn-erro-pmg
+                move 2                                 to ws-msn-erro-offset
+                move 12                                to ws-return-code
+                move ws-fs-arq-novo                    to ws-msn-erro-cod
+                move "Erro ao abrir arq. arq-atletas-novo" to ws-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+           .
+       1000-inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - lê arq-atletas-old sequencialmente por
+      *>  fl-chave-old e grava cada registro já convertido para o layout atual
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+           read arq-atletas-old next
+           perform until ws-fs-arq-old = "10"
+                if   ws-fs-arq-old = "00" or ws-fs-arq-old = "02" then
+                     perform 2100-converter-registro
+                     read arq-atletas-old next
+                else
+                     move "P04ATLETA"                      to ws-msn-erro-pmg
+                     move 3                                to ws-msn-erro-offset
+                     move 12                               to ws-return-code
+                     move ws-fs-arq-old                    to ws-msn-erro-cod
+                     move "Erro ao ler arq. arq-atletas-old" to ws-msn-erro-text
+                     perform 9000-finaliza-anormal
+                end-if
+           end-perform
+           display "P04ATLETA: " ws-total-migrados " registro(s) migrado(s) para o layout atual"
+           display "P04ATLETA: registros migrados gravados com sexo = '" ws-sexo-padrao "' (padrao) - revisar manualmente"
+           .
+       2000-processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Converte um registro do layout antigo para o layout atual e grava
+      *>------------------------------------------------------------------------
+       2100-converter-registro section.
+           move fl-id-atleta-old                   to fl-id-atleta-novo
+           move fl-nome-old                        to fl-nome-novo
+           move ws-sexo-padrao                     to fl-sexo-novo
+           move fl-peso-old                        to fl-peso-novo
+           move fl-altura-old                      to fl-altura-novo
+           move fl-imc-old                         to fl-imc-novo
+           move fl-peso-ideal-old                  to fl-peso-ideal-novo
+           write fl-atleta-novo
+           if   ws-fs-arq-novo <> "00" then
+                move "P04ATLETA"                        to ws-msn-erro-pmg
+                move 4                                  to ws-msn-erro-offset
+                move 12                                 to ws-return-code
+                move ws-fs-arq-novo                     to ws-msn-erro-cod
+                move "Erro ao gravar arq. arq-atletas-novo" to ws-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+           add 1 to ws-total-migrados
+           .
+       2100-converter-registro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização Anormal
+      *>------------------------------------------------------------------------
+       9000-finaliza-anormal section.
+           display "P04ATLETA ERRO: " ws-msn-erro-text " (fs=" ws-msn-erro-cod ")"
+           move 12 to ws-return-code
+           close arq-atletas-old
+           close arq-atletas-novo
+           move ws-return-code to return-code
+           stop run
+           .
+       9000-finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+           close arq-atletas-old
+           if   ws-fs-arq-old <> "00" then
+                display "P04ATLETA ERRO: Erro ao fechar arq. arq-atletas-old (fs=" ws-fs-arq-old ")"
+                move 12 to ws-return-code
+           end-if
+           close arq-atletas-novo
+           if   ws-fs-arq-novo <> "00" then
+                display "P04ATLETA ERRO: Erro ao fechar arq. arq-atletas-novo (fs=" ws-fs-arq-novo ")"
+                move 12 to ws-return-code
+           end-if
+           if   ws-return-code = 12 then
+                move ws-return-code to return-code
+           else
+                move 00 to return-code
+           end-if
+           stop run
+           .
+       3000-finaliza-exit.
+           exit.
