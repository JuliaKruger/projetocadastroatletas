@@ -0,0 +1,213 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P03ATLETA".
+       author. "Julia Krüger".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+      *> job batch de reconciliação: ordena arq-atletas.dat por nome e
+      *> detecta nomes repetidos cadastrados sob id-atleta diferentes
+      *> (possíveis duplicidades de cadastro), gerando um relatório de
+      *> exceções para conferência manual.
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-atletas assign to "arq-atletas.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fl-chave
+           file status is ws-fs-arq-atletas.
+
+           select arq-ordenado assign to "P03ATLETA.wrk".
+
+           select arq-duplicados assign to "arq-duplicados.txt"
+           organization is line sequential
+           file status is ws-fs-arq-dup.
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-atletas.
+       01 fl-atleta.
+           05 fl-chave.
+               10 fl-id-atleta                     pic 9(06).
+               10 fl-nome                          pic x(50).
+           05 fl-sexo                              pic x(01).
+           05 fl-peso                              pic -999,99.
+           05 fl-altura                            pic -99,99.
+           05 fl-imc                               pic -99,99.
+           05 fl-peso-ideal                        pic -999,99.
+
+       sd arq-ordenado.
+       01 sl-atleta.
+           05 sl-chave.
+               10 sl-id-atleta                     pic 9(06).
+               10 sl-nome                          pic x(50).
+           05 sl-sexo                              pic x(01).
+           05 sl-peso                              pic -999,99.
+           05 sl-altura                            pic -99,99.
+           05 sl-imc                               pic -99,99.
+           05 sl-peso-ideal                        pic -999,99.
+
+       fd arq-duplicados.
+       01 fl-dup-linha                             pic x(120).
+
+      *>----Variáveis de trabalho
+       working-storage section.
+       77 ws-fs-arq-atletas                        pic x(02).
+       77 ws-fs-arq-dup                            pic x(02).
+       77 ws-linha-saida                           pic x(120).
+       77 ws-total-duplicados                      pic 9(06) value zero.
+
+       77 ws-fim-ordenado                          pic x(01) value "N".
+           88 ws-fim-do-arquivo-ordenado           value "S".
+
+       77 ws-nome-anterior                         pic x(50) value spaces.
+       77 ws-id-anterior                           pic 9(06) value zero.
+
+       01 ws-retorno.
+           05 ws-msn-erro-pmg                      pic x(09).
+           05 ws-msn-erro-offset                   pic 9(03).
+           05 ws-return-code                       pic 9(02).
+           05 ws-msn-erro-cod                      pic x(02).
+           05 ws-msn-erro-text                     pic x(50).
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+      *>------------------------------------------------------------------------
+      *>  Controle das seções
+      *>------------------------------------------------------------------------
+       0000-controle section.
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+           .
+       0000-controle-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       1000-inicializa section.
+           open output arq-duplicados
+           if   ws-fs-arq-dup <> "00" then
+                move "P03ATLETA"                         to ws-msn-erro-pmg
+                move 1                                   to ws-msn-erro-offset
+                move 12                                  to ws-return-code
+                move ws-fs-arq-dup                       to ws-msn-erro-cod
+                move "Erro ao abrir arq-duplicados"      to ws-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+           move "NOME                                               ID 1   ID 2"
+                                                         to fl-dup-linha
+           write fl-dup-linha
+           .
+       1000-inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - ordena arq-atletas por nome e varre os
+      *>  registros ordenados detectando nomes repetidos sob ids diferentes
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+           sort arq-ordenado
+                on ascending key sl-nome
+                using arq-atletas
+                output procedure 2100-gerar-relatorio
+           display "P03ATLETA: " ws-total-duplicados " possivel(is) duplicidade(s) encontrada(s)"
+           .
+       2000-processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Percorre o arquivo ordenado por nome (control-break) gerando uma
+      *>  linha no relatório de exceções sempre que dois registros
+      *>  consecutivos tiverem o mesmo nome sob ids diferentes
+      *>------------------------------------------------------------------------
+       2100-gerar-relatorio section.
+           perform until ws-fim-do-arquivo-ordenado
+                return arq-ordenado
+                at end
+                     set ws-fim-do-arquivo-ordenado to true
+                not at end
+                     if   sl-nome = ws-nome-anterior
+                     and  sl-id-atleta <> ws-id-anterior then
+                          perform 2110-escrever-duplicado
+                     end-if
+                     move sl-nome                    to ws-nome-anterior
+                     move sl-id-atleta                to ws-id-anterior
+           end-perform
+           .
+       2100-gerar-relatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava uma linha de exceção no relatório de duplicados
+      *>------------------------------------------------------------------------
+       2110-escrever-duplicado section.
+           move spaces to ws-linha-saida
+           string function trim(sl-nome)        delimited by size
+                  "|"                            delimited by size
+                  ws-id-anterior                  delimited by size
+                  "|"                            delimited by size
+                  sl-id-atleta                    delimited by size
+             into ws-linha-saida
+           end-string
+           write fl-dup-linha from ws-linha-saida
+           if   ws-fs-arq-dup <> "00" then
+                move "P03ATLETA"                         to ws-msn-erro-pmg
+                move 2                                   to ws-msn-erro-offset
+                move 12                                  to ws-return-code
+                move ws-fs-arq-dup                       to ws-msn-erro-cod
+                move "Erro ao gravar arq-duplicados"     to ws-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+           add 1 to ws-total-duplicados
+           .
+       2110-escrever-duplicado-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização Anormal
+      *>------------------------------------------------------------------------
+       9000-finaliza-anormal section.
+           display "P03ATLETA ERRO: " ws-msn-erro-text " (fs=" ws-msn-erro-cod ")"
+           move 12 to ws-return-code
+           close arq-duplicados
+           move ws-return-code to return-code
+           stop run
+           .
+       9000-finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+           close arq-duplicados
+           if   ws-fs-arq-dup <> "00" then
+                move "P03ATLETA"                         to ws-msn-erro-pmg
+                move 3                                   to ws-msn-erro-offset
+                move 12                                  to ws-return-code
+                move "Erro ao fechar arq-duplicados"     to ws-msn-erro-text
+                move ws-fs-arq-dup                       to ws-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+           move 00 to return-code
+           stop run
+           .
+       3000-finaliza-exit.
+           exit.
