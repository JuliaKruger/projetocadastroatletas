@@ -1,448 +1,1192 @@
-      $set sourceformat"free"
-      *>----Divisão de identificação do programa
-       identification division.
-       program-id. "P01ATLETA".
-       author. "Julia Krüger".
-       installation. "PC".
-       date-written. 13/08/2020.
-       date-compiled. 13/08/2020.
-
-      *>----Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-       special-names. decimal-point is comma.
-
-      *>----Declaração dos recursos externos
-       input-output section.
-       file-control.
-
-           select arq-atletas assign to "arq-atletas.dat"
-           organization is indexed
-           access mode is dynamic
-           lock mode is manual with lock on multiple records
-           record key is fl-chave
-           file status is ws-fs-arq-atletas.
-
-       i-o-control.
-
-      *>----Declaração de variáveis
-       data division.
-
-      *>----Variáveis de arquivos
-       file section.
-       fd arq-atletas.
-       01 fl-atleta.
-           05 fl-chave.
-               10 fl-id-atleta                     pic 9(03).
-               10 fl-nome                          pic x(50).
-           05 fl-peso                              pic -99,99.
-           05 fl-altura                            pic -99,99.
-           05 fl-imc                               pic -99,99.
-           05 fl-peso-ideal                        pic -99,99.
-
-      *>----Variáveis de trabalho
-       working-storage section.
-       77 ws-fs-arq-atletas                        pic x(02).
-
-       77 ws-operacao                              pic x(02).
-           88 ws-salvar                            value "SA".
-           88 ws-consultar-um                      value "C1".
-           88 ws-consultar-varios                  value "CN".
-           88 ws-consultar-todos                   value "CT".
-           88 ws-excluir                           value "DE".
-
-       77 ws-confirmacao                           pic x(01).
-           88 ws-confirmar                         value "?".
-           88 ws-confirmado                        value "S".
-           88 ws-nao-confirmado                    value "N".
-
-
-      *>----Variáveis para comunicação entre programas
-       linkage section.
-
-       01 lnk-controle.
-           05 lnk-operacao                         pic x(02).
-           05 lnk-confirmacao                      pic x(01).
-           05 lnk-msn                              pic x(50).
-           05 lnk-retorno.
-               10 lnk-msn-erro-pmg                 pic x(09). *> id do pmg
-               10 lnk-msn-erro-offset              pic 9(03). *> local do erro
-               10 lnk-return-code                  pic 9(02). *> status do pmg
-               10 lnk-msn-erro-cod                 pic x(02). *> file status
-               10 lnk-msn-erro-text                pic x(50). *> mensagem de erro
-
-       01 lnk-atleta.
-           05 lnk-chave.
-               10 lnk-id-atleta                    pic 9(03).
-               10 lnk-nome                         pic x(50).
-           05 lnk-peso                             pic -99,99.
-           05 lnk-altura                           pic -99,99.
-           05 lnk-imc                              pic -99,99.
-           05 lnk-peso-ideal                       pic -99,99.
-
-      *>----Declaração de tela
-       screen section.
-
-      *>Declaração do corpo do programa
-       procedure division using lnk-controle, lnk-atleta.
-
-      *>------------------------------------------------------------------------
-      *>  Controle das seções
-      *>------------------------------------------------------------------------
-       0000-controle section.
-           perform 1000-inicializa
-           perform 2000-processamento
-           perform 3000-finaliza
-           .
-       0000-controle-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Procedimentos de inicialização
-      *>------------------------------------------------------------------------
-       1000-inicializa section.
-           open i-o arq-atletas                    *> open i-o abre o arquivo para leitura e escrita
-           if   ws-fs-arq-atletas  <> "00"         *> file status 00: comando executado com sucesso
-           and  ws-fs-arq-atletas <> "05" then     *> file status 05: open opcional com sucesso, mas não existe aquivo anterior
-                move "P06SISC20"                       to lnk-msn-erro-pmg
-                move 1                                 to lnk-msn-erro-offset
-                move 12                                to lnk-return-code
-                move ws-fs-arq-atletas                 to lnk-msn-erro-cod
-                move "Erro ao abrir arq. arq-atletas"  to lnk-msn-erro-text
-                perform 9000-finaliza-anormal
-           end-if
-           move lnk-confirmacao to ws-confirmacao  *> movendo a confirmação do usuário da linkage storage para a working storage
-           .
-       1000-inicializa-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Processamento principal
-      *>------------------------------------------------------------------------
-       2000-processamento section.
-           evaluate lnk-operacao
-               when "SA"
-                   perform 2100-salvar-dados       *> seção para salvar dados
-               when "C1"
-                   perform 2200-b-um-registro      *> seção para buscar um registro
-               when "BP"
-                   perform 2300-b-proximo          *> seção para buscar o próximo registro
-               when "BA"
-                   perform 2400-b-anterior         *> seção para buscar o registro anterior
-               when "DE"
-                   perform 2500-deletar-dados      *> seção para deletar dados
-           end-evaluate
-           .
-       2000-processamento-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Seção para salvar dados
-      *>------------------------------------------------------------------------
-       2100-salvar-dados section.
-           move lnk-atleta                         to fl-atleta
-           write fl-atleta                         *> escrevendo os dados no arquivo
-           if   ws-fs-arq-atletas  = "00" or ws-fs-arq-atletas = "02" then  *> file status 02: sucesso, mas existe chave alternada
-                move "P01ATLETA"                   to lnk-msn-erro-pmg
-                move 2                             to lnk-msn-erro-offset
-                move 00                            to lnk-return-code
-                move "Registro salvo com sucesso"  to lnk-msn-erro-text
-                move ws-fs-arq-atletas             to lnk-msn-erro-cod
-           else
-                if   ws-fs-arq-atletas = 22 then   *> file status 22: na gravação, registro já existe
-                     if   ws-confirmado then
-                          *> movendo "N" para ws-confirmacao (usuário ainda precisa confirmar a exclusão de registro)
-                          set ws-nao-confirmado    to true
-                          rewrite fl-atleta        *> reescrevendo o registro caso o usuário queira
-                          if   ws-fs-arq-atletas = "00" then
-                               move "P01ATLETA"                          to lnk-msn-erro-pmg
-                               move 3                                    to lnk-msn-erro-offset
-                               move 00                                   to lnk-return-code
-                               move "Registro alterado com sucesso"      to lnk-msn-erro-text
-                               move ws-fs-arq-atletas                    to lnk-msn-erro-cod
-                          else
-                               move "P01ATLETA"                          to lnk-msn-erro-pmg
-                               move 4                                    to lnk-msn-erro-offset
-                               move 12                                   to lnk-return-code
-                               move "Erro ao alterar registro"           to lnk-msn-erro-text
-                               move ws-fs-arq-atletas                    to lnk-msn-erro-cod
-                               perform 9000-finaliza-anormal
-                          end-if
-                     else
-                          *> movendo "?" para ws-confirmacao
-                          set ws-confirmar         to true
-                          *> saber se o usuário quer reescrever o registro
-                          move "SA-Confirmar a alteracao de registro?"   to lnk-msn
-                     end-if
-                else
-                     move "P01ATLETA"                                    to lnk-msn-erro-pmg
-                     move 5                                              to lnk-msn-erro-offset
-                     move 12                                             to lnk-return-code
-                     move "Erro ao escrever registro"                    to lnk-msn-erro-text
-                     move ws-fs-arq-atletas                              to lnk-msn-erro-cod
-                     perform 9000-finaliza-anormal
-                end-if
-           end-if
-           .
-       2100-salvar-dados-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Seção para consultar/buscar um registro
-      *>------------------------------------------------------------------------
-       2200-b-um-registro section.
-      *> carregando as chaves do arquivo
-           move lnk-id-atleta                      to fl-id-atleta
-           move lnk-nome                           to fl-nome
-           read arq-atletas key fl-id-atleta       *> lendo o arquivo usando a chave
-           if   ws-fs-arq-atletas = "00" then
-                move fl-atleta to lnk-atleta
-                move "P01ATLETA"                   to lnk-msn-erro-pmg
-                move 6                             to lnk-msn-erro-offset
-                move 00                            to lnk-return-code
-                move "Registro lido com sucesso"   to lnk-msn-erro-text
-                move ws-fs-arq-atletas             to lnk-msn-erro-cod
-           else
-                if   ws-fs-arq-atletas = "23" then *> file status 23: na leitura, registro não existe
-                     move "P01ATLETA"              to lnk-msn-erro-pmg
-                     move 7                        to lnk-msn-erro-offset
-                     move 04                       to lnk-return-code
-                     move "Codigo inexistente"     to lnk-msn-erro-text
-                     move ws-fs-arq-atletas        to lnk-msn-erro-cod
-                else
-                     move "P01ATLETA"              to lnk-msn-erro-pmg
-                     move 8                        to lnk-msn-erro-offset
-                     move 12                       to lnk-return-code
-                     move "Erro ao ler registro"   to lnk-msn-erro-text
-                     move ws-fs-arq-atletas        to lnk-msn-erro-cod
-                     perform 9000-finaliza-anormal
-                end-if
-           end-if
-           .
-       2200-b-um-registro-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Seção para consultar/buscar o próximo registro
-      *>------------------------------------------------------------------------
-       2300-b-proximo section.
-      *> carregando as chaves do arquivo
-           move lnk-id-atleta                      to fl-id-atleta
-           move lnk-nome                           to fl-nome
-           start arq-atletas key = fl-chave        *> começando o arquivo a partir da chave que o usuário inseriu
-           if   ws-fs-arq-atletas = "00" then
-                     read arq-atletas next         *> lendo o arquivo sequencialmente
-                     if   ws-fs-arq-atletas = "00" or ws-fs-arq-atletas = "02" then
-                          read arq-atletas next    *> necessário colocar mais um read next para ele realemte ler o próximo, sem mostrar o mesmo registro
-                                                   *> (caso contrário ele apenas lê o mesmo registro)
-                          if   ws-fs-arq-atletas = "00" or ws-fs-arq-atletas = "02" then
-                               *> movendo o registro do arquivo para as variáveis da linkage section
-                               move fl-atleta        to lnk-atleta
-                          else
-                               if   ws-fs-arq-atletas = "10" then   *> file status 10: fim do arquivo
-                                       move "P01ATLETA"             to lnk-msn-erro-pmg
-                                       move 9                       to lnk-msn-erro-offset
-                                       move 04                      to lnk-return-code
-                                       move "Fim do arquivo"        to lnk-msn-erro-text
-                                       move ws-fs-arq-atletas       to lnk-msn-erro-cod
-                               else
-                                       move "P01ATLETA"             to lnk-msn-erro-pmg
-                                       move 10                      to lnk-msn-erro-offset
-                                       move 12                      to lnk-return-code
-                                       move "Erro ao ler registro"  to lnk-msn-erro-text
-                                       move ws-fs-arq-atletas       to lnk-msn-erro-cod
-                                       perform 9000-finaliza-anormal
-                               end-if
-                          end-if
-                     else
-                          if   ws-fs-arq-atletas = "10"
-                               move "P01ATLETA"             to lnk-msn-erro-pmg
-                               move 11                      to lnk-msn-erro-offset
-                               move 04                      to lnk-return-code
-                               move "Fim do arquivo"        to lnk-msn-erro-text
-                               move ws-fs-arq-atletas       to lnk-msn-erro-cod
-                          else
-                               move "P01ATLETA"             to lnk-msn-erro-pmg
-                               move 12                      to lnk-msn-erro-offset
-                               move 12                      to lnk-return-code
-                               move "Erro ao ler registro"  to lnk-msn-erro-text
-                               move ws-fs-arq-atletas       to lnk-msn-erro-cod
-                               perform 9000-finaliza-anormal
-                          end-if
-                     end-if
-           else
-                if   ws-fs-arq-atletas = "23" then
-                     move "P01ATLETA"              to lnk-msn-erro-pmg
-                     move 13                       to lnk-msn-erro-offset
-                     move 04                       to lnk-return-code
-                     move "Codigo inexistente"     to lnk-msn-erro-text
-                     move ws-fs-arq-atletas        to lnk-msn-erro-cod
-                else
-                     move "P01ATLETA"              to lnk-msn-erro-pmg
-                     move 14                       to lnk-msn-erro-offset
-                     move 12                       to lnk-return-code
-                     move "Erro ao ler registro"   to lnk-msn-erro-text
-                     move ws-fs-arq-atletas        to lnk-msn-erro-cod
-                     perform 9000-finaliza-anormal
-                end-if
-           end-if
-           .
-       2300-b-proximo-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Seção para consultar/buscar o registro anterior
-      *>------------------------------------------------------------------------
-       2400-b-anterior section.
-      *> carregando as chaves do arquivo
-           move lnk-id-atleta                      to fl-id-atleta
-           move lnk-nome                           to fl-nome
-           start arq-atletas key = fl-id-atleta    *> começando o arquivo a partir da chave que o usuário inseriu
-           if   ws-fs-arq-atletas = "00" then
-                     read arq-atletas previous     *> lendo o arquivo sequencialmente de trás para frente
-                     if   ws-fs-arq-atletas = "00" or ws-fs-arq-atletas = "02" then
-                          read arq-atletas previous*> necessário colocar mais um read previous para ele realemte ler o anterior, sem mostrar o mesmo registro
-                                                   *> (caso contrário ele apenas lê o mesmo registro)
-                          if   ws-fs-arq-atletas = "00" or ws-fs-arq-atletas = "02" then
-                               *> movendo o registro do arquivo para as variáveis da linkage section
-                               move fl-atleta      to lnk-atleta
-                          else
-                               if   ws-fs-arq-atletas = "10"
-                                       move "P01ATLETA"             to lnk-msn-erro-pmg
-                                       move 15                      to lnk-msn-erro-offset
-                                       move 04                      to lnk-return-code
-                                       move "Fim do arquivo"        to lnk-msn-erro-text
-                                       move ws-fs-arq-atletas       to lnk-msn-erro-cod
-                               else
-                                       move "P01ATLETA"             to lnk-msn-erro-pmg
-                                       move 16                      to lnk-msn-erro-offset
-                                       move 12                      to lnk-return-code
-                                       move "Erro ao ler registro"  to lnk-msn-erro-text
-                                       move ws-fs-arq-atletas       to lnk-msn-erro-cod
-                                       perform 9000-finaliza-anormal
-                               end-if
-                          end-if
-                     else
-                          if   ws-fs-arq-atletas = "10"
-                               move "P01ATLETA"             to lnk-msn-erro-pmg
-                               move 17                      to lnk-msn-erro-offset
-                               move 04                      to lnk-return-code
-                               move "Fim do arquivo"        to lnk-msn-erro-text
-                               move ws-fs-arq-atletas       to lnk-msn-erro-cod
-                          else
-                               move "P01ATLETA"             to lnk-msn-erro-pmg
-                               move 18                      to lnk-msn-erro-offset
-                               move 12                      to lnk-return-code
-                               move "Erro ao ler registro"  to lnk-msn-erro-text
-                               move ws-fs-arq-atletas       to lnk-msn-erro-cod
-                               perform 9000-finaliza-anormal
-                          end-if
-                     end-if
-           else
-                if   ws-fs-arq-atletas = "23" then
-                     move "P01ATLETA"              to lnk-msn-erro-pmg
-                     move 19                       to lnk-msn-erro-offset
-                     move 04                       to lnk-return-code
-                     move "Codigo inexistente"     to lnk-msn-erro-text
-                     move ws-fs-arq-atletas        to lnk-msn-erro-cod
-                else
-                     move "P01ATLETA"              to lnk-msn-erro-pmg
-                     move 20                       to lnk-msn-erro-offset
-                     move 12                       to lnk-return-code
-                     move "Erro ao ler registro"   to lnk-msn-erro-text
-                     move ws-fs-arq-atletas     to lnk-msn-erro-cod
-                     perform 9000-finaliza-anormal
-                end-if
-           end-if
-           .
-       2400-b-anterior-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Seção para deletar dados
-      *>------------------------------------------------------------------------
-       2500-deletar-dados section.
-      *> movendo os dados da linkage section para as variáveis da file section (chaves)
-           move lnk-id-atleta                      to fl-id-atleta
-           move lnk-nome                           to fl-nome
-           read arq-atletas                        *> lendo o arquivo
-           if   ws-fs-arq-atletas = "00" then
-                if   ws-confirmado then
-                     *> movendo "N" para ws-confirmacao (usuário ainda precisa confirmar a exclusão de registro)
-                     set ws-nao-confirmado         to true
-                     delete arq-atletas            *> deletando o registro
-                     if   ws-fs-arq-atletas = "00" then
-                          move "P01ATLETA"                      to lnk-msn-erro-pmg
-                          move 21                               to lnk-msn-erro-offset
-                          move 00                               to lnk-return-code
-                          move "Registro excluido com sucesso"  to lnk-msn-erro-text
-                          move ws-fs-arq-atletas                to lnk-msn-erro-cod
-                     else
-                          move "P01ATLETA"                      to lnk-msn-erro-pmg
-                          move 22                               to lnk-msn-erro-offset
-                          move 12                               to lnk-return-code
-                          move "Erro ao excluir registro"       to lnk-msn-erro-text
-                          move ws-fs-arq-atletas                to lnk-msn-erro-cod
-                          perform 9000-finaliza-anormal
-                     end-if
-                else
-                     *> movendo "?" para ws-confirmacao
-                     set ws-confirmar              to true
-                     *> saber se o usuário quer excluir/deletar o registro
-                     move "DE-Confirma a exclusao de registro?" to lnk-msn
-                end-if
-           else
-                if   ws-fs-arq-atletas = "23" then
-                     move "P01ATLETA"              to lnk-msn-erro-pmg
-                     move 23                       to lnk-msn-erro-offset
-                     move 04                       to lnk-return-code
-                     move "Codigo inexistente"     to lnk-msn-erro-text
-                     move ws-fs-arq-atletas        to lnk-msn-erro-cod
-                else
-                     move "P01ATLETA"              to lnk-msn-erro-pmg
-                     move 24                       to lnk-msn-erro-offset
-                     move 12                       to lnk-return-code
-                     move "Erro ao ler registro"   to lnk-msn-erro-text
-                     move ws-fs-arq-atletas        to lnk-msn-erro-cod
-                     perform 9000-finaliza-anormal
-                end-if
-           end-if
-           .
-       2500-deletar-dados-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Finalização  Anormal
-      *>------------------------------------------------------------------------
-       9000-finaliza-anormal section.
-      *> movendo 12 (seguindo a especificação) para o return code da linkage section
-           move 12                                 to lnk-return-code
-      *> parando a execução o programa
-           stop run
-           .
-       9000-finaliza-anormal-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *> Finalização Normal
-      *>------------------------------------------------------------------------
-       3000-finaliza section.
-      *> movendo a variável de confirmação da working storage para a linkage section
-           move ws-confirmacao                     to lnk-confirmacao
-           close arq-atletas                       *> fechando o arquivo
-           if   ws-fs-arq-atletas  <> "00" then
-                move "P01ATLETA"                           to lnk-msn-erro-pmg
-                move 25                                    to lnk-msn-erro-offset
-                move 12                                    to lnk-return-code
-                move "Erro ao fechar arq. arq-atletas"     to lnk-msn-erro-text
-                move ws-fs-arq-atletas                     to lnk-msn-erro-cod
-                perform 9000-finaliza-anormal
-           end-if
-      *> saindo do programa chamado
-           exit program
-           .
-       3000-finaliza-exit.
-           exit.
-
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P01ATLETA".
+       author. "Julia Krüger".
+       installation. "PC".
+       date-written. 13/08/2020.
+       date-compiled. 13/08/2020.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-atletas assign to "arq-atletas.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-chave
+           file status is ws-fs-arq-atletas.
+
+           select arq-pesagens assign to "arq-pesagens.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-pesagem-chave
+           file status is ws-fs-arq-pesagens.
+
+           select arq-log-atletas assign to "arq-log-atletas.dat"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arq-log.
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-atletas.
+       01 fl-atleta.
+           05 fl-chave.
+               10 fl-id-atleta                     pic 9(06).
+               10 fl-nome                          pic x(50).
+           05 fl-sexo                              pic x(01). *> "M" ou "F"
+           05 fl-peso                              pic -999,99.
+           05 fl-altura                            pic -99,99.
+           05 fl-imc                               pic -99,99.
+           05 fl-peso-ideal                        pic -999,99.
+
+      *>----Variáveis do histórico de pesagens
+       fd arq-pesagens.
+       01 fl-pesagem.
+           05 fl-pesagem-chave.
+               10 fl-pesagem-id-atleta              pic 9(06).
+               10 fl-pesagem-data                   pic 9(08). *> ccyymmdd
+               10 fl-pesagem-hora                   pic 9(06). *> hhmmss99 (sem os centésimos)
+           05 fl-pesagem-peso                      pic -999,99.
+           05 fl-pesagem-altura                    pic -99,99.
+           05 fl-pesagem-imc                       pic -99,99.
+           05 fl-pesagem-peso-ideal                pic -999,99.
+
+      *>----Variáveis da trilha de auditoria (alterações/exclusões)
+       fd arq-log-atletas.
+       01 fl-log-atleta.
+           05 fl-log-timestamp                     pic 9(14). *> ccyymmddhhmmss
+           05 fl-log-id-atleta                     pic 9(06).
+           05 fl-log-operacao                      pic x(10). *> ALTERACAO / EXCLUSAO
+           05 fl-log-operador                      pic x(10).
+           05 fl-log-nome-antigo                   pic x(50).
+           05 fl-log-sexo-antigo                   pic x(01).
+           05 fl-log-peso-antigo                   pic -999,99.
+           05 fl-log-altura-antiga                 pic -99,99.
+           05 fl-log-imc-antigo                    pic -99,99.
+           05 fl-log-peso-ideal-antigo             pic -999,99.
+
+      *>----Variáveis de trabalho
+       working-storage section.
+       77 ws-fs-arq-atletas                        pic x(02).
+       77 ws-fs-arq-pesagens                       pic x(02).
+       77 ws-fs-arq-log                            pic x(02).
+       77 ws-data-atual                            pic 9(08).
+       77 ws-hora-atual                            pic 9(08). *> hhmmsscc (ACCEPT FROM TIME)
+       77 ws-hora-hhmmss                           pic 9(06).
+
+      *>----Limites aceitáveis de altura/peso para validação antes do write
+       77 ws-altura-minima                         pic 9(01)v99 value 0,50.
+       77 ws-altura-maxima                         pic 9(01)v99 value 2,50.
+       77 ws-peso-minimo                           pic 9(03)v99 value 020,00.
+       77 ws-peso-maximo                           pic 9(03)v99 value 300,00.
+       77 ws-imc-maximo                            pic 9(02)v99 value 99,99.
+       77 ws-peso-verificacao                      pic 9(03)v99. *> cópia numérica (não editada) de fl-peso p/ compute
+       77 ws-altura-verificacao                    pic 9(01)v99. *> cópia numérica (não editada) de fl-altura p/ compute
+       77 ws-imc-verificacao                       pic 9(04)v99. *> imc calculado só para checar se cabe em fl-imc
+
+       77 ws-dados-validos                         pic x(01).
+           88 ws-dados-ok                          value "S".
+           88 ws-dados-invalidos                   value "N".
+
+      *>----Variáveis auxiliares da busca por nome (CN)
+       77 ws-nome-busca                            pic x(50).
+       77 ws-tam-busca                             pic 9(02).
+       77 ws-total-encontrados                     pic 9(06).
+
+      *>----Variáveis auxiliares do texto de listagem (CT/CN), devolvido
+      *>    via linkage para a tela poder renderizar o resultado
+       77 ws-listagem-ptr                          pic 9(05).
+       77 ws-listagem-linha                        pic x(94).
+       77 ws-listagem-cheia                        pic x(01) value "N".
+
+      *>----Variáveis auxiliares da trilha de auditoria (req. 006)
+       01 ws-atleta-novo.
+           05 ws-novo-chave.
+               10 ws-novo-id-atleta                pic 9(06).
+               10 ws-novo-nome                     pic x(50).
+           05 ws-novo-sexo                         pic x(01).
+           05 ws-novo-peso                         pic -999,99.
+           05 ws-novo-altura                       pic -99,99.
+           05 ws-novo-imc                          pic -99,99.
+           05 ws-novo-peso-ideal                   pic -999,99.
+
+       77 ws-log-operacao                          pic x(10).
+
+       77 ws-operacao                              pic x(02).
+           88 ws-salvar                            value "SA".
+           88 ws-consultar-um                      value "C1".
+           88 ws-consultar-varios                  value "CN".
+           88 ws-consultar-todos                   value "CT".
+           88 ws-consultar-pesagens                value "CP".
+           88 ws-excluir                           value "DE".
+
+       77 ws-confirmacao                           pic x(01).
+           88 ws-confirmar                         value "?".
+           88 ws-confirmado                        value "S".
+           88 ws-nao-confirmado                    value "N".
+
+
+      *>----Variáveis para comunicação entre programas
+       linkage section.
+
+       01 lnk-controle.
+           05 lnk-operacao                         pic x(02).
+           05 lnk-confirmacao                      pic x(01).
+           05 lnk-operador-id                      pic x(10). *> id do operador logado, para a trilha de auditoria
+           05 lnk-msn                              pic x(50).
+           05 lnk-retorno.
+               10 lnk-msn-erro-pmg                 pic x(09). *> id do pmg
+               10 lnk-msn-erro-offset              pic 9(03). *> local do erro
+               10 lnk-return-code                  pic 9(02). *> status do pmg
+               10 lnk-msn-erro-cod                 pic x(02). *> file status
+               10 lnk-msn-erro-text                pic x(50). *> mensagem de erro
+           05 lnk-listagem-texto                   pic x(32000). *> texto com o resultado de CT/CN, para a tela renderizar
+
+       01 lnk-atleta.
+           05 lnk-chave.
+               10 lnk-id-atleta                    pic 9(06).
+               10 lnk-nome                         pic x(50).
+           05 lnk-sexo                             pic x(01). *> "M" ou "F"
+           05 lnk-peso                             pic -999,99.
+           05 lnk-altura                           pic -99,99.
+           05 lnk-imc                              pic -99,99.
+           05 lnk-peso-ideal                       pic -999,99.
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division using lnk-controle, lnk-atleta.
+
+      *>------------------------------------------------------------------------
+      *>  Controle das seções
+      *>------------------------------------------------------------------------
+       0000-controle section.
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+           .
+       0000-controle-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       1000-inicializa section.
+           open i-o arq-atletas                    *> open i-o abre o arquivo para leitura e escrita
+           if   ws-fs-arq-atletas  <> "00"         *> file status 00: comando executado com sucesso
+           and  ws-fs-arq-atletas <> "05" then     *> file status 05: open opcional com sucesso, mas não existe aquivo anterior
+                move "P06SISC20"                       to lnk-msn-erro-pmg
+                move 1                                 to lnk-msn-erro-offset
+                move 12                                to lnk-return-code
+                move ws-fs-arq-atletas                 to lnk-msn-erro-cod
+                move "Erro ao abrir arq. arq-atletas"  to lnk-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+           open i-o arq-pesagens                   *> histórico de pesagens, acompanha o ciclo de vida de arq-atletas
+           if   ws-fs-arq-pesagens <> "00"
+           and  ws-fs-arq-pesagens <> "05" then
+                move "P06SISC20"                          to lnk-msn-erro-pmg
+                move 30                                   to lnk-msn-erro-offset
+                move 12                                   to lnk-return-code
+                move ws-fs-arq-pesagens                   to lnk-msn-erro-cod
+                move "Erro ao abrir arq. arq-pesagens"    to lnk-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+           open extend arq-log-atletas             *> trilha de auditoria, append-only
+           if   ws-fs-arq-log <> "00" then         *> open extend cria o arquivo se ele ainda não existir
+                move "P06SISC20"                          to lnk-msn-erro-pmg
+                move 40                                   to lnk-msn-erro-offset
+                move 12                                   to lnk-return-code
+                move ws-fs-arq-log                        to lnk-msn-erro-cod
+                move "Erro ao abrir arq. arq-log-atletas" to lnk-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+           move lnk-confirmacao to ws-confirmacao  *> movendo a confirmação do usuário da linkage storage para a working storage
+           .
+       1000-inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+           evaluate lnk-operacao
+               when "SA"
+                   perform 2100-salvar-dados       *> seção para salvar dados
+               when "C1"
+                   perform 2200-b-um-registro      *> seção para buscar um registro
+               when "BP"
+                   perform 2300-b-proximo          *> seção para buscar o próximo registro
+               when "BA"
+                   perform 2400-b-anterior         *> seção para buscar o registro anterior
+               when "DE"
+                   perform 2500-deletar-dados      *> seção para deletar dados
+               when "CT"
+                   perform 2600-consultar-todos    *> seção para listar todos os registros
+               when "CN"
+                   perform 2700-consultar-nome     *> seção para buscar por prefixo/parte do nome
+               when "NI"
+                   perform 2800-proximo-id         *> seção para sugerir o próximo id-atleta disponível
+               when "CP"
+                   perform 2900-consultar-pesagens *> seção para consultar o histórico de pesagens de um atleta
+           end-evaluate
+           .
+       2000-processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para validar altura/peso antes do cálculo de imc/peso-ideal
+      *>  e da gravação em arq-atletas
+      *>------------------------------------------------------------------------
+       2050-validar-atleta section.
+           set ws-dados-ok                          to true
+           if   fl-sexo <> "M" and fl-sexo <> "F" then
+                set ws-dados-invalidos               to true
+                move "Sexo deve ser M ou F"             to lnk-msn-erro-text
+           else
+                if   fl-altura <= zero then
+                     set ws-dados-invalidos               to true
+                     move "Altura deve ser maior que zero"   to lnk-msn-erro-text
+                else
+                     if   fl-altura < ws-altura-minima or fl-altura > ws-altura-maxima then
+                          set ws-dados-invalidos               to true
+                          move "Altura fora da faixa aceitavel"  to lnk-msn-erro-text
+                     else
+                          if   fl-peso <= zero then
+                               set ws-dados-invalidos               to true
+                               move "Peso deve ser maior que zero"    to lnk-msn-erro-text
+                          else
+                               if   fl-peso < ws-peso-minimo or fl-peso > ws-peso-maximo then
+                                    set ws-dados-invalidos               to true
+                                    move "Peso fora da faixa aceitavel"    to lnk-msn-erro-text
+                               else
+      *> altura/peso passaram nas faixas individuais, mas a combinação ainda
+      *> pode gerar um imc maior do que fl-imc (pic -99,99, max 99,99) suporta;
+      *> fl-peso/fl-altura são numérico-editados (têm o sinal "-" na picture),
+      *> por isso são copiados para campos numéricos antes do compute
+                                    move fl-peso                   to ws-peso-verificacao
+                                    move fl-altura                 to ws-altura-verificacao
+                                    compute ws-imc-verificacao rounded =
+                                            ws-peso-verificacao /
+                                            (ws-altura-verificacao * ws-altura-verificacao)
+                                    if   ws-imc-verificacao > ws-imc-maximo then
+                                         set ws-dados-invalidos               to true
+                                         move "Combinacao de altura/peso gera imc fora da faixa" to lnk-msn-erro-text
+                                    end-if
+                               end-if
+                          end-if
+                     end-if
+                end-if
+           end-if
+           .
+       2050-validar-atleta-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para salvar dados
+      *>------------------------------------------------------------------------
+       2100-salvar-dados section.
+           move lnk-atleta                         to fl-atleta
+           perform 2050-validar-atleta             *> valida altura/peso antes de gravar
+           if   ws-dados-invalidos then
+                move "P01ATLETA"                   to lnk-msn-erro-pmg
+                move 33                            to lnk-msn-erro-offset
+                move 04                            to lnk-return-code
+                move spaces                        to lnk-msn-erro-cod
+                exit section
+           end-if
+           write fl-atleta                         *> escrevendo os dados no arquivo
+           if   ws-fs-arq-atletas  = "00" or ws-fs-arq-atletas = "02" then  *> file status 02: sucesso, mas existe chave alternada
+                move "P01ATLETA"                   to lnk-msn-erro-pmg
+                move 2                             to lnk-msn-erro-offset
+                move 00                            to lnk-return-code
+                move "Registro salvo com sucesso"  to lnk-msn-erro-text
+                move ws-fs-arq-atletas             to lnk-msn-erro-cod
+                perform 2110-registrar-pesagem     *> histórico de pesagem desta gravação
+           else
+                if   ws-fs-arq-atletas = 22 then   *> file status 22: na gravação, registro já existe
+                     if   ws-confirmado then
+                          *> movendo "N" para ws-confirmacao (usuário ainda precisa confirmar a exclusão de registro)
+                          set ws-nao-confirmado    to true
+                          *> guardando os dados novos e recuperando os dados antigos (mesma
+                          *> chave) para registrar a trilha de auditoria antes de sobrescrever
+                          move fl-atleta           to ws-atleta-novo
+                          read arq-atletas key is fl-chave
+                          if   ws-fs-arq-atletas = "00" then
+                               move "ALTERACAO"    to ws-log-operacao
+                               perform 2130-gravar-registro-log
+                               move ws-atleta-novo      to fl-atleta
+                               rewrite fl-atleta        *> reescrevendo o registro caso o usuário queira
+                               if   ws-fs-arq-atletas = "00" then
+                                    move "P01ATLETA"                          to lnk-msn-erro-pmg
+                                    move 3                                    to lnk-msn-erro-offset
+                                    move 00                                   to lnk-return-code
+                                    move "Registro alterado com sucesso"      to lnk-msn-erro-text
+                                    move ws-fs-arq-atletas                    to lnk-msn-erro-cod
+                                    perform 2110-registrar-pesagem            *> histórico de pesagem desta alteração
+                               else
+                                    if   ws-fs-arq-atletas = "9D" then *> file status 9D: registro bloqueado por outra sessão
+                                         move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                                         move 47                                              to lnk-msn-erro-offset
+                                         move 04                                              to lnk-return-code
+                                         move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                                         move ws-fs-arq-atletas                               to lnk-msn-erro-cod
+                                    else
+                                         move "P01ATLETA"                          to lnk-msn-erro-pmg
+                                         move 4                                    to lnk-msn-erro-offset
+                                         move 12                                   to lnk-return-code
+                                         move "Erro ao alterar registro"           to lnk-msn-erro-text
+                                         move ws-fs-arq-atletas                    to lnk-msn-erro-cod
+                                         perform 9000-finaliza-anormal
+                                    end-if
+                               end-if
+                          else
+                               if   ws-fs-arq-atletas = "9D" then *> registro bloqueado por outra sessão: não há como
+                                                                   *> capturar os valores antigos para a trilha de
+                                                                   *> auditoria, então a alteração não é efetivada
+                                    move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                                    move 56                                             to lnk-msn-erro-offset
+                                    move 04                                             to lnk-return-code
+                                    move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                                    move ws-fs-arq-atletas                              to lnk-msn-erro-cod
+                               else
+                                    move "P01ATLETA"                          to lnk-msn-erro-pmg
+                                    move 57                                   to lnk-msn-erro-offset
+                                    move 12                                   to lnk-return-code
+                                    move "Erro ao alterar registro"           to lnk-msn-erro-text
+                                    move ws-fs-arq-atletas                    to lnk-msn-erro-cod
+                                    perform 9000-finaliza-anormal
+                               end-if
+                          end-if
+                     else
+                          *> movendo "?" para ws-confirmacao
+                          set ws-confirmar         to true
+                          *> saber se o usuário quer reescrever o registro
+                          move "SA-Confirmar a alteracao de registro?"   to lnk-msn
+                     end-if
+                else
+                     move "P01ATLETA"                                    to lnk-msn-erro-pmg
+                     move 5                                              to lnk-msn-erro-offset
+                     move 12                                             to lnk-return-code
+                     move "Erro ao escrever registro"                    to lnk-msn-erro-text
+                     move ws-fs-arq-atletas                              to lnk-msn-erro-cod
+                     perform 9000-finaliza-anormal
+                end-if
+           end-if
+           .
+       2100-salvar-dados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para registrar o histórico de pesagens do atleta
+      *>------------------------------------------------------------------------
+       2110-registrar-pesagem section.
+           accept ws-data-atual                    from date yyyymmdd
+           accept ws-hora-atual                    from time
+           move fl-id-atleta                       to fl-pesagem-id-atleta
+           move ws-data-atual                      to fl-pesagem-data
+           move ws-hora-atual(1:6)                 to ws-hora-hhmmss
+           move ws-hora-hhmmss                      to fl-pesagem-hora
+           move fl-peso                            to fl-pesagem-peso
+           move fl-altura                          to fl-pesagem-altura
+           move fl-imc                             to fl-pesagem-imc
+           move fl-peso-ideal                      to fl-pesagem-peso-ideal
+           write fl-pesagem                        *> gravando a linha de histórico (chave id+data+hora é sempre nova)
+           if   ws-fs-arq-pesagens <> "00" then
+                move "P01ATLETA"                          to lnk-msn-erro-pmg
+                move 32                                   to lnk-msn-erro-offset
+                move 12                                   to lnk-return-code
+                move "Erro ao gravar hist. de pesagem"    to lnk-msn-erro-text
+                move ws-fs-arq-pesagens                   to lnk-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+           .
+       2110-registrar-pesagem-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para registrar a trilha de auditoria (alteração/exclusão)
+      *>  Espera que fl-atleta contenha os dados ANTERIORES à operação e
+      *>  que ws-log-operacao já esteja preenchido ("ALTERACAO"/"EXCLUSAO")
+      *>------------------------------------------------------------------------
+       2130-gravar-registro-log section.
+           accept ws-data-atual                    from date yyyymmdd
+           accept ws-hora-atual                    from time
+           move ws-hora-atual(1:6)                 to ws-hora-hhmmss
+           compute fl-log-timestamp = ws-data-atual * 1000000 + ws-hora-hhmmss
+           move fl-id-atleta                       to fl-log-id-atleta
+           move ws-log-operacao                    to fl-log-operacao
+           move lnk-operador-id                    to fl-log-operador
+           move fl-nome                            to fl-log-nome-antigo
+           move fl-sexo                            to fl-log-sexo-antigo
+           move fl-peso                            to fl-log-peso-antigo
+           move fl-altura                          to fl-log-altura-antiga
+           move fl-imc                             to fl-log-imc-antigo
+           move fl-peso-ideal                      to fl-log-peso-ideal-antigo
+           write fl-log-atleta                     *> gravando a linha de auditoria
+           if   ws-fs-arq-log <> "00" then
+                move "P01ATLETA"                          to lnk-msn-erro-pmg
+                move 42                                   to lnk-msn-erro-offset
+                move 12                                   to lnk-return-code
+                move "Erro ao gravar arq-log-atletas"     to lnk-msn-erro-text
+                move ws-fs-arq-log                        to lnk-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+           .
+       2130-gravar-registro-log-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para consultar/buscar um registro
+      *>------------------------------------------------------------------------
+       2200-b-um-registro section.
+      *> carregando as chaves do arquivo
+           move lnk-id-atleta                      to fl-id-atleta
+           move lnk-nome                           to fl-nome
+           read arq-atletas key fl-id-atleta       *> lendo o arquivo usando a chave
+           if   ws-fs-arq-atletas = "00" then
+                move fl-atleta to lnk-atleta
+                move "P01ATLETA"                   to lnk-msn-erro-pmg
+                move 6                             to lnk-msn-erro-offset
+                move 00                            to lnk-return-code
+                move "Registro lido com sucesso"   to lnk-msn-erro-text
+                move ws-fs-arq-atletas             to lnk-msn-erro-cod
+                unlock arq-atletas                 *> apenas consulta, libera o registro para outras sessões
+           else
+                if   ws-fs-arq-atletas = "23" then *> file status 23: na leitura, registro não existe
+                     move "P01ATLETA"              to lnk-msn-erro-pmg
+                     move 7                        to lnk-msn-erro-offset
+                     move 04                       to lnk-return-code
+                     move "Codigo inexistente"     to lnk-msn-erro-text
+                     move ws-fs-arq-atletas        to lnk-msn-erro-cod
+                else
+                     if   ws-fs-arq-atletas = "9D" then *> file status 9D: registro bloqueado por outra sessão
+                          move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                          move 43                                              to lnk-msn-erro-offset
+                          move 04                                              to lnk-return-code
+                          move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                          move ws-fs-arq-atletas                               to lnk-msn-erro-cod
+                     else
+                          move "P01ATLETA"              to lnk-msn-erro-pmg
+                          move 8                        to lnk-msn-erro-offset
+                          move 12                       to lnk-return-code
+                          move "Erro ao ler registro"   to lnk-msn-erro-text
+                          move ws-fs-arq-atletas        to lnk-msn-erro-cod
+                          perform 9000-finaliza-anormal
+                     end-if
+                end-if
+           end-if
+           .
+       2200-b-um-registro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para consultar/buscar o próximo registro
+      *>------------------------------------------------------------------------
+       2300-b-proximo section.
+      *> carregando as chaves do arquivo
+           move lnk-id-atleta                      to fl-id-atleta
+           move lnk-nome                           to fl-nome
+           start arq-atletas key = fl-chave        *> começando o arquivo a partir da chave que o usuário inseriu
+           if   ws-fs-arq-atletas = "00" then
+                     read arq-atletas next         *> lendo o arquivo sequencialmente
+                     if   ws-fs-arq-atletas = "00" or ws-fs-arq-atletas = "02" then
+                          unlock arq-atletas       *> registro da chave inicial, apenas de passagem, libera antes do read seguinte
+                          read arq-atletas next    *> necessário colocar mais um read next para ele realemte ler o próximo, sem mostrar o mesmo registro
+                                                   *> (caso contrário ele apenas lê o mesmo registro)
+                          if   ws-fs-arq-atletas = "00" or ws-fs-arq-atletas = "02" then
+                               *> movendo o registro do arquivo para as variáveis da linkage section
+                               move fl-atleta        to lnk-atleta
+                               unlock arq-atletas    *> apenas consulta, libera o registro para outras sessões
+                          else
+                               if   ws-fs-arq-atletas = "10" then   *> file status 10: fim do arquivo
+                                       move "P01ATLETA"             to lnk-msn-erro-pmg
+                                       move 9                       to lnk-msn-erro-offset
+                                       move 04                      to lnk-return-code
+                                       move "Fim do arquivo"        to lnk-msn-erro-text
+                                       move ws-fs-arq-atletas       to lnk-msn-erro-cod
+                               else
+                                   if   ws-fs-arq-atletas = "9D" then
+                                       move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                                       move 44                                              to lnk-msn-erro-offset
+                                       move 04                                              to lnk-return-code
+                                       move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                                       move ws-fs-arq-atletas                               to lnk-msn-erro-cod
+                                   else
+                                       move "P01ATLETA"             to lnk-msn-erro-pmg
+                                       move 10                      to lnk-msn-erro-offset
+                                       move 12                      to lnk-return-code
+                                       move "Erro ao ler registro"  to lnk-msn-erro-text
+                                       move ws-fs-arq-atletas       to lnk-msn-erro-cod
+                                       perform 9000-finaliza-anormal
+                                   end-if
+                               end-if
+                          end-if
+                     else
+                          if   ws-fs-arq-atletas = "10"
+                               move "P01ATLETA"             to lnk-msn-erro-pmg
+                               move 11                      to lnk-msn-erro-offset
+                               move 04                      to lnk-return-code
+                               move "Fim do arquivo"        to lnk-msn-erro-text
+                               move ws-fs-arq-atletas       to lnk-msn-erro-cod
+                          else
+                               if   ws-fs-arq-atletas = "9D" then
+                                   move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                                   move 45                                              to lnk-msn-erro-offset
+                                   move 04                                              to lnk-return-code
+                                   move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                                   move ws-fs-arq-atletas                               to lnk-msn-erro-cod
+                               else
+                                   move "P01ATLETA"             to lnk-msn-erro-pmg
+                                   move 12                      to lnk-msn-erro-offset
+                                   move 12                      to lnk-return-code
+                                   move "Erro ao ler registro"  to lnk-msn-erro-text
+                                   move ws-fs-arq-atletas       to lnk-msn-erro-cod
+                                   perform 9000-finaliza-anormal
+                               end-if
+                          end-if
+                     end-if
+           else
+                if   ws-fs-arq-atletas = "23" then
+                     move "P01ATLETA"              to lnk-msn-erro-pmg
+                     move 13                       to lnk-msn-erro-offset
+                     move 04                       to lnk-return-code
+                     move "Codigo inexistente"     to lnk-msn-erro-text
+                     move ws-fs-arq-atletas        to lnk-msn-erro-cod
+                else
+                     if   ws-fs-arq-atletas = "9D" then
+                          move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                          move 46                                              to lnk-msn-erro-offset
+                          move 04                                              to lnk-return-code
+                          move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                          move ws-fs-arq-atletas                               to lnk-msn-erro-cod
+                     else
+                          move "P01ATLETA"              to lnk-msn-erro-pmg
+                          move 14                       to lnk-msn-erro-offset
+                          move 12                       to lnk-return-code
+                          move "Erro ao ler registro"   to lnk-msn-erro-text
+                          move ws-fs-arq-atletas        to lnk-msn-erro-cod
+                          perform 9000-finaliza-anormal
+                     end-if
+                end-if
+           end-if
+           .
+       2300-b-proximo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para consultar/buscar o registro anterior
+      *>------------------------------------------------------------------------
+       2400-b-anterior section.
+      *> carregando as chaves do arquivo
+           move lnk-id-atleta                      to fl-id-atleta
+           move lnk-nome                           to fl-nome
+           start arq-atletas key = fl-id-atleta    *> começando o arquivo a partir da chave que o usuário inseriu
+           if   ws-fs-arq-atletas = "00" then
+                     read arq-atletas previous     *> lendo o arquivo sequencialmente de trás para frente
+                     if   ws-fs-arq-atletas = "00" or ws-fs-arq-atletas = "02" then
+                          unlock arq-atletas       *> registro da chave inicial, apenas de passagem, libera antes do read seguinte
+                          read arq-atletas previous*> necessário colocar mais um read previous para ele realemte ler o anterior, sem mostrar o mesmo registro
+                                                   *> (caso contrário ele apenas lê o mesmo registro)
+                          if   ws-fs-arq-atletas = "00" or ws-fs-arq-atletas = "02" then
+                               *> movendo o registro do arquivo para as variáveis da linkage section
+                               move fl-atleta      to lnk-atleta
+                               unlock arq-atletas  *> apenas consulta, libera o registro para outras sessões
+                          else
+                               if   ws-fs-arq-atletas = "10" then   *> file status 10: fim do arquivo
+                                       move "P01ATLETA"             to lnk-msn-erro-pmg
+                                       move 15                      to lnk-msn-erro-offset
+                                       move 04                      to lnk-return-code
+                                       move "Fim do arquivo"        to lnk-msn-erro-text
+                                       move ws-fs-arq-atletas       to lnk-msn-erro-cod
+                               else
+                                   if   ws-fs-arq-atletas = "9D" then
+                                       move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                                       move 62                                              to lnk-msn-erro-offset
+                                       move 04                                              to lnk-return-code
+                                       move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                                       move ws-fs-arq-atletas                               to lnk-msn-erro-cod
+                                   else
+                                       move "P01ATLETA"             to lnk-msn-erro-pmg
+                                       move 16                      to lnk-msn-erro-offset
+                                       move 12                      to lnk-return-code
+                                       move "Erro ao ler registro"  to lnk-msn-erro-text
+                                       move ws-fs-arq-atletas       to lnk-msn-erro-cod
+                                       perform 9000-finaliza-anormal
+                                   end-if
+                               end-if
+                          end-if
+                     else
+                          if   ws-fs-arq-atletas = "10"
+                               move "P01ATLETA"             to lnk-msn-erro-pmg
+                               move 17                      to lnk-msn-erro-offset
+                               move 04                      to lnk-return-code
+                               move "Fim do arquivo"        to lnk-msn-erro-text
+                               move ws-fs-arq-atletas       to lnk-msn-erro-cod
+                          else
+                               if   ws-fs-arq-atletas = "9D" then
+                                   move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                                   move 48                                              to lnk-msn-erro-offset
+                                   move 04                                              to lnk-return-code
+                                   move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                                   move ws-fs-arq-atletas                               to lnk-msn-erro-cod
+                               else
+                                   move "P01ATLETA"             to lnk-msn-erro-pmg
+                                   move 18                      to lnk-msn-erro-offset
+                                   move 12                      to lnk-return-code
+                                   move "Erro ao ler registro"  to lnk-msn-erro-text
+                                   move ws-fs-arq-atletas       to lnk-msn-erro-cod
+                                   perform 9000-finaliza-anormal
+                               end-if
+                          end-if
+                     end-if
+           else
+                if   ws-fs-arq-atletas = "23" then
+                     move "P01ATLETA"              to lnk-msn-erro-pmg
+                     move 19                       to lnk-msn-erro-offset
+                     move 04                       to lnk-return-code
+                     move "Codigo inexistente"     to lnk-msn-erro-text
+                     move ws-fs-arq-atletas        to lnk-msn-erro-cod
+                else
+                     if   ws-fs-arq-atletas = "9D" then
+                          move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                          move 49                                              to lnk-msn-erro-offset
+                          move 04                                              to lnk-return-code
+                          move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                          move ws-fs-arq-atletas                               to lnk-msn-erro-cod
+                     else
+                          move "P01ATLETA"              to lnk-msn-erro-pmg
+                          move 20                       to lnk-msn-erro-offset
+                          move 12                       to lnk-return-code
+                          move "Erro ao ler registro"   to lnk-msn-erro-text
+                          move ws-fs-arq-atletas     to lnk-msn-erro-cod
+                          perform 9000-finaliza-anormal
+                     end-if
+                end-if
+           end-if
+           .
+       2400-b-anterior-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para deletar dados
+      *>------------------------------------------------------------------------
+       2500-deletar-dados section.
+      *> movendo os dados da linkage section para as variáveis da file section (chaves)
+           move lnk-id-atleta                      to fl-id-atleta
+           move lnk-nome                           to fl-nome
+           read arq-atletas                        *> lendo o arquivo
+           if   ws-fs-arq-atletas = "00" then
+                if   ws-confirmado then
+                     *> movendo "N" para ws-confirmacao (usuário ainda precisa confirmar a exclusão de registro)
+                     set ws-nao-confirmado         to true
+                     delete arq-atletas            *> deletando o registro
+                     if   ws-fs-arq-atletas = "00" then
+                          move "P01ATLETA"                      to lnk-msn-erro-pmg
+                          move 21                               to lnk-msn-erro-offset
+                          move 00                               to lnk-return-code
+                          move "Registro excluido com sucesso"  to lnk-msn-erro-text
+                          move ws-fs-arq-atletas                to lnk-msn-erro-cod
+                          move "EXCLUSAO"                       to ws-log-operacao
+                          perform 2130-gravar-registro-log      *> fl-atleta ainda contém o registro excluido
+                     else
+                          if   ws-fs-arq-atletas = "9D" then *> file status 9D: registro bloqueado por outra sessão
+                               move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                               move 63                                              to lnk-msn-erro-offset
+                               move 04                                              to lnk-return-code
+                               move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                               move ws-fs-arq-atletas                               to lnk-msn-erro-cod
+                          else
+                               move "P01ATLETA"                      to lnk-msn-erro-pmg
+                               move 22                               to lnk-msn-erro-offset
+                               move 12                               to lnk-return-code
+                               move "Erro ao excluir registro"       to lnk-msn-erro-text
+                               move ws-fs-arq-atletas                to lnk-msn-erro-cod
+                               perform 9000-finaliza-anormal
+                          end-if
+                     end-if
+                else
+                     *> movendo "?" para ws-confirmacao
+                     set ws-confirmar              to true
+                     *> saber se o usuário quer excluir/deletar o registro
+                     move "DE-Confirma a exclusao de registro?" to lnk-msn
+                end-if
+           else
+                if   ws-fs-arq-atletas = "23" then
+                     move "P01ATLETA"              to lnk-msn-erro-pmg
+                     move 23                       to lnk-msn-erro-offset
+                     move 04                       to lnk-return-code
+                     move "Codigo inexistente"     to lnk-msn-erro-text
+                     move ws-fs-arq-atletas        to lnk-msn-erro-cod
+                else
+                     if   ws-fs-arq-atletas = "9D" then *> file status 9D: registro bloqueado por outra sessão
+                          move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                          move 64                                              to lnk-msn-erro-offset
+                          move 04                                              to lnk-return-code
+                          move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                          move ws-fs-arq-atletas                               to lnk-msn-erro-cod
+                     else
+                          move "P01ATLETA"              to lnk-msn-erro-pmg
+                          move 24                       to lnk-msn-erro-offset
+                          move 12                       to lnk-return-code
+                          move "Erro ao ler registro"   to lnk-msn-erro-text
+                          move ws-fs-arq-atletas        to lnk-msn-erro-cod
+                          perform 9000-finaliza-anormal
+                     end-if
+                end-if
+           end-if
+           .
+       2500-deletar-dados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção auxiliar para acrescentar uma linha ao texto de listagem
+      *>  (lnk-listagem-texto) que CT/CN devolvem via linkage, truncando
+      *>  com aviso se o texto acumulado estourar o tamanho do campo
+      *>------------------------------------------------------------------------
+       2550-acrescentar-linha-listagem section.
+           if   ws-listagem-cheia = "N" then
+                if   ws-listagem-ptr + length of ws-listagem-linha > length of lnk-listagem-texto then
+                     if   ws-listagem-ptr < length of lnk-listagem-texto then
+                          string "(lista truncada)" delimited by size
+                            into lnk-listagem-texto
+                            with pointer ws-listagem-ptr
+                          end-string
+                     end-if
+                     move "S"                            to ws-listagem-cheia
+                else
+                     string ws-listagem-linha             delimited by size
+                            x"0A"                          delimited by size
+                       into lnk-listagem-texto
+                       with pointer ws-listagem-ptr
+                     end-string
+                end-if
+           end-if
+           .
+       2550-acrescentar-linha-listagem-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para listar todos os registros (relatório de roster completo)
+      *>------------------------------------------------------------------------
+       2600-consultar-todos section.
+      *> posicionando no início do arquivo para percorrê-lo do primeiro ao
+      *> último registro
+           move spaces                             to lnk-listagem-texto
+           move 1                                  to ws-listagem-ptr
+           move "N"                                to ws-listagem-cheia
+           move "ID     NOME                                               PESO  ALTURA  IMC   PESO IDEAL" to ws-listagem-linha
+           perform 2550-acrescentar-linha-listagem
+           move low-values                         to fl-chave
+           start arq-atletas key is not less than fl-chave
+           if   ws-fs-arq-atletas = "00" then
+                perform until ws-fs-arq-atletas <> "00" and ws-fs-arq-atletas <> "02"
+                        read arq-atletas next
+                        if   ws-fs-arq-atletas = "00" or ws-fs-arq-atletas = "02" then
+                             move spaces                      to ws-listagem-linha
+                             string fl-id-atleta   delimited by size
+                                    " "             delimited by size
+                                    fl-nome         delimited by size
+                                    " "             delimited by size
+                                    fl-peso         delimited by size
+                                    " "             delimited by size
+                                    fl-altura       delimited by size
+                                    " "             delimited by size
+                                    fl-imc          delimited by size
+                                    " "             delimited by size
+                                    fl-peso-ideal   delimited by size
+                               into ws-listagem-linha
+                             end-string
+                             perform 2550-acrescentar-linha-listagem
+                             unlock arq-atletas
+                        end-if
+                end-perform
+                if   ws-fs-arq-atletas = "10" then      *> file status 10: fim do arquivo (esperado)
+                     move "P01ATLETA"                          to lnk-msn-erro-pmg
+                     move 26                                   to lnk-msn-erro-offset
+                     move 00                                   to lnk-return-code
+                     move "Listagem de atletas concluida"      to lnk-msn-erro-text
+                     move ws-fs-arq-atletas                    to lnk-msn-erro-cod
+                else
+                     if   ws-fs-arq-atletas = "9D" then
+                          move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                          move 50                                              to lnk-msn-erro-offset
+                          move 04                                              to lnk-return-code
+                          move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                          move ws-fs-arq-atletas                               to lnk-msn-erro-cod
+                     else
+                          move "P01ATLETA"                          to lnk-msn-erro-pmg
+                          move 27                                   to lnk-msn-erro-offset
+                          move 12                                   to lnk-return-code
+                          move "Erro ao ler registro"               to lnk-msn-erro-text
+                          move ws-fs-arq-atletas                    to lnk-msn-erro-cod
+                          perform 9000-finaliza-anormal
+                     end-if
+                end-if
+           else
+                if   ws-fs-arq-atletas = "23" then
+                     move "P01ATLETA"                          to lnk-msn-erro-pmg
+                     move 28                                   to lnk-msn-erro-offset
+                     move 00                                   to lnk-return-code
+                     move "Nenhum atleta cadastrado"           to lnk-msn-erro-text
+                     move ws-fs-arq-atletas                    to lnk-msn-erro-cod
+                else
+                     if   ws-fs-arq-atletas = "9D" then
+                          move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                          move 51                                              to lnk-msn-erro-offset
+                          move 04                                              to lnk-return-code
+                          move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                          move ws-fs-arq-atletas                               to lnk-msn-erro-cod
+                     else
+                          move "P01ATLETA"                          to lnk-msn-erro-pmg
+                          move 29                                   to lnk-msn-erro-offset
+                          move 12                                   to lnk-return-code
+                          move "Erro ao ler registro"               to lnk-msn-erro-text
+                          move ws-fs-arq-atletas                    to lnk-msn-erro-cod
+                          perform 9000-finaliza-anormal
+                     end-if
+                end-if
+           end-if
+           .
+       2600-consultar-todos-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para consultar/buscar por prefixo/parte do nome
+      *>------------------------------------------------------------------------
+       2700-consultar-nome section.
+           move function trim(lnk-nome)             to ws-nome-busca
+           move function length(function trim(lnk-nome)) to ws-tam-busca
+           if   ws-tam-busca = zero then
+                move "P01ATLETA"                          to lnk-msn-erro-pmg
+                move 34                                   to lnk-msn-erro-offset
+                move 04                                   to lnk-return-code
+                move "Informe um nome para a busca"       to lnk-msn-erro-text
+                move spaces                               to lnk-msn-erro-cod
+           else
+                move spaces                               to lnk-listagem-texto
+                move 1                                     to ws-listagem-ptr
+                move "N"                                   to ws-listagem-cheia
+                move "ID     NOME                                               PESO  ALTURA  IMC   PESO IDEAL" to ws-listagem-linha
+                perform 2550-acrescentar-linha-listagem
+                move zero                                 to ws-total-encontrados
+                move low-values                           to fl-chave
+                start arq-atletas key is not less than fl-chave
+                if   ws-fs-arq-atletas = "00" then
+                     perform until ws-fs-arq-atletas <> "00" and ws-fs-arq-atletas <> "02"
+                             read arq-atletas next
+                             if   ws-fs-arq-atletas = "00" or ws-fs-arq-atletas = "02" then
+                                  if   fl-nome(1:ws-tam-busca) = ws-nome-busca(1:ws-tam-busca) then
+                                       move spaces                      to ws-listagem-linha
+                                       string fl-id-atleta   delimited by size
+                                              " "             delimited by size
+                                              fl-nome         delimited by size
+                                              " "             delimited by size
+                                              fl-peso         delimited by size
+                                              " "             delimited by size
+                                              fl-altura       delimited by size
+                                              " "             delimited by size
+                                              fl-imc          delimited by size
+                                              " "             delimited by size
+                                              fl-peso-ideal   delimited by size
+                                         into ws-listagem-linha
+                                       end-string
+                                       perform 2550-acrescentar-linha-listagem
+                                       add 1 to ws-total-encontrados
+                                  end-if
+                                  unlock arq-atletas
+                             end-if
+                     end-perform
+                     if   ws-fs-arq-atletas = "10" then  *> file status 10: fim do arquivo (esperado)
+                          if   ws-total-encontrados > zero then
+                               move "P01ATLETA"                          to lnk-msn-erro-pmg
+                               move 35                                   to lnk-msn-erro-offset
+                               move 00                                   to lnk-return-code
+                               move "Busca por nome concluida"           to lnk-msn-erro-text
+                               move ws-fs-arq-atletas                    to lnk-msn-erro-cod
+                          else
+                               move "P01ATLETA"                          to lnk-msn-erro-pmg
+                               move 36                                   to lnk-msn-erro-offset
+                               move 04                                   to lnk-return-code
+                               move "Nenhum atleta encontrado"           to lnk-msn-erro-text
+                               move ws-fs-arq-atletas                    to lnk-msn-erro-cod
+                          end-if
+                     else
+                          if   ws-fs-arq-atletas = "9D" then
+                               move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                               move 52                                              to lnk-msn-erro-offset
+                               move 04                                              to lnk-return-code
+                               move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                               move ws-fs-arq-atletas                               to lnk-msn-erro-cod
+                          else
+                               move "P01ATLETA"                          to lnk-msn-erro-pmg
+                               move 37                                   to lnk-msn-erro-offset
+                               move 12                                   to lnk-return-code
+                               move "Erro ao ler registro"               to lnk-msn-erro-text
+                               move ws-fs-arq-atletas                    to lnk-msn-erro-cod
+                               perform 9000-finaliza-anormal
+                          end-if
+                     end-if
+                else
+                     if   ws-fs-arq-atletas = "23" then
+                          move "P01ATLETA"                          to lnk-msn-erro-pmg
+                          move 38                                   to lnk-msn-erro-offset
+                          move 00                                   to lnk-return-code
+                          move "Nenhum atleta cadastrado"           to lnk-msn-erro-text
+                          move ws-fs-arq-atletas                    to lnk-msn-erro-cod
+                     else
+                          if   ws-fs-arq-atletas = "9D" then
+                               move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                               move 53                                              to lnk-msn-erro-offset
+                               move 04                                              to lnk-return-code
+                               move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                               move ws-fs-arq-atletas                               to lnk-msn-erro-cod
+                          else
+                               move "P01ATLETA"                          to lnk-msn-erro-pmg
+                               move 39                                   to lnk-msn-erro-offset
+                               move 12                                   to lnk-return-code
+                               move "Erro ao ler registro"               to lnk-msn-erro-text
+                               move ws-fs-arq-atletas                    to lnk-msn-erro-cod
+                               perform 9000-finaliza-anormal
+                          end-if
+                     end-if
+                end-if
+           end-if
+           .
+       2700-consultar-nome-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para sugerir o próximo id-atleta disponível (maior id
+      *>  cadastrado + 1), para oferecer automaticamente na tela de cadastro
+      *>  em vez de depender da digitação manual do id
+      *>------------------------------------------------------------------------
+       2800-proximo-id section.
+           move high-values                         to fl-chave
+           start arq-atletas key is less than fl-chave
+           if   ws-fs-arq-atletas = "00" then
+                read arq-atletas next
+                if   ws-fs-arq-atletas = "00" or ws-fs-arq-atletas = "02" then
+                     compute lnk-id-atleta = fl-id-atleta + 1
+                     unlock arq-atletas              *> apenas consulta, libera o registro para outras sessões
+                     move "P01ATLETA"                          to lnk-msn-erro-pmg
+                     move 58                                   to lnk-msn-erro-offset
+                     move 00                                   to lnk-return-code
+                     move "Proximo id sugerido calculado"      to lnk-msn-erro-text
+                     move ws-fs-arq-atletas                    to lnk-msn-erro-cod
+                else
+                     if   ws-fs-arq-atletas = "9D" then
+                          move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                          move 54                                              to lnk-msn-erro-offset
+                          move 04                                              to lnk-return-code
+                          move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                          move ws-fs-arq-atletas                               to lnk-msn-erro-cod
+                     else
+                          move "P01ATLETA"                          to lnk-msn-erro-pmg
+                          move 59                                   to lnk-msn-erro-offset
+                          move 12                                   to lnk-return-code
+                          move "Erro ao ler registro"               to lnk-msn-erro-text
+                          move ws-fs-arq-atletas                    to lnk-msn-erro-cod
+                          perform 9000-finaliza-anormal
+                     end-if
+                end-if
+           else
+                if   ws-fs-arq-atletas = "23" then  *> arquivo ainda sem nenhum registro cadastrado
+                     move 1                                    to lnk-id-atleta
+                     move "P01ATLETA"                          to lnk-msn-erro-pmg
+                     move 60                                   to lnk-msn-erro-offset
+                     move 00                                   to lnk-return-code
+                     move "Proximo id sugerido calculado"      to lnk-msn-erro-text
+                     move ws-fs-arq-atletas                    to lnk-msn-erro-cod
+                else
+                     if   ws-fs-arq-atletas = "9D" then
+                          move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                          move 55                                              to lnk-msn-erro-offset
+                          move 04                                              to lnk-return-code
+                          move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                          move ws-fs-arq-atletas                               to lnk-msn-erro-cod
+                     else
+                          move "P01ATLETA"                          to lnk-msn-erro-pmg
+                          move 61                                   to lnk-msn-erro-offset
+                          move 12                                   to lnk-return-code
+                          move "Erro ao ler registro"               to lnk-msn-erro-text
+                          move ws-fs-arq-atletas                    to lnk-msn-erro-cod
+                          perform 9000-finaliza-anormal
+                     end-if
+                end-if
+           end-if
+           .
+       2800-proximo-id-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para consultar o histórico de pesagens de um atleta
+      *>  (lnk-id-atleta identifica o atleta); percorre arq-pesagens do
+      *>  início ao fim filtrando pelo id, no mesmo molde de 2700-consultar-nome
+      *>------------------------------------------------------------------------
+       2900-consultar-pesagens section.
+           if   lnk-id-atleta = zero then
+                move "P01ATLETA"                          to lnk-msn-erro-pmg
+                move 72                                   to lnk-msn-erro-offset
+                move 04                                   to lnk-return-code
+                move "Informe o id do atleta para a busca" to lnk-msn-erro-text
+                move spaces                               to lnk-msn-erro-cod
+           else
+                move spaces                               to lnk-listagem-texto
+                move 1                                     to ws-listagem-ptr
+                move "N"                                   to ws-listagem-cheia
+                move "DATA      HORA   PESO  ALTURA  IMC   PESO IDEAL" to ws-listagem-linha
+                perform 2550-acrescentar-linha-listagem
+                move zero                                 to ws-total-encontrados
+                move low-values                           to fl-pesagem-chave
+                start arq-pesagens key is not less than fl-pesagem-chave
+                if   ws-fs-arq-pesagens = "00" then
+                     perform until ws-fs-arq-pesagens <> "00" and ws-fs-arq-pesagens <> "02"
+                             read arq-pesagens next
+                             if   ws-fs-arq-pesagens = "00" or ws-fs-arq-pesagens = "02" then
+                                  if   fl-pesagem-id-atleta = lnk-id-atleta then
+                                       move spaces                       to ws-listagem-linha
+                                       string fl-pesagem-data       delimited by size
+                                              " "                   delimited by size
+                                              fl-pesagem-hora       delimited by size
+                                              " "                   delimited by size
+                                              fl-pesagem-peso       delimited by size
+                                              " "                   delimited by size
+                                              fl-pesagem-altura     delimited by size
+                                              " "                   delimited by size
+                                              fl-pesagem-imc        delimited by size
+                                              " "                   delimited by size
+                                              fl-pesagem-peso-ideal delimited by size
+                                         into ws-listagem-linha
+                                       end-string
+                                       perform 2550-acrescentar-linha-listagem
+                                       add 1 to ws-total-encontrados
+                                  end-if
+                                  unlock arq-pesagens
+                             end-if
+                     end-perform
+                     if   ws-fs-arq-pesagens = "10" then  *> file status 10: fim do arquivo (esperado)
+                          if   ws-total-encontrados > zero then
+                               move "P01ATLETA"                          to lnk-msn-erro-pmg
+                               move 65                                   to lnk-msn-erro-offset
+                               move 00                                   to lnk-return-code
+                               move "Historico de pesagens concluido"    to lnk-msn-erro-text
+                               move ws-fs-arq-pesagens                   to lnk-msn-erro-cod
+                          else
+                               move "P01ATLETA"                          to lnk-msn-erro-pmg
+                               move 66                                   to lnk-msn-erro-offset
+                               move 04                                   to lnk-return-code
+                               move "Nenhuma pesagem encontrada"         to lnk-msn-erro-text
+                               move ws-fs-arq-pesagens                   to lnk-msn-erro-cod
+                          end-if
+                     else
+                          if   ws-fs-arq-pesagens = "9D" then
+                               move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                               move 67                                              to lnk-msn-erro-offset
+                               move 04                                              to lnk-return-code
+                               move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                               move ws-fs-arq-pesagens                              to lnk-msn-erro-cod
+                          else
+                               move "P01ATLETA"                          to lnk-msn-erro-pmg
+                               move 68                                   to lnk-msn-erro-offset
+                               move 12                                   to lnk-return-code
+                               move "Erro ao ler registro"               to lnk-msn-erro-text
+                               move ws-fs-arq-pesagens                   to lnk-msn-erro-cod
+                               perform 9000-finaliza-anormal
+                          end-if
+                     end-if
+                else
+                     if   ws-fs-arq-pesagens = "23" then
+                          move "P01ATLETA"                          to lnk-msn-erro-pmg
+                          move 69                                   to lnk-msn-erro-offset
+                          move 00                                   to lnk-return-code
+                          move "Nenhuma pesagem cadastrada"         to lnk-msn-erro-text
+                          move ws-fs-arq-pesagens                   to lnk-msn-erro-cod
+                     else
+                          if   ws-fs-arq-pesagens = "9D" then
+                               move "P01ATLETA"                                     to lnk-msn-erro-pmg
+                               move 70                                              to lnk-msn-erro-offset
+                               move 04                                              to lnk-return-code
+                               move "Registro em uso por outra sessao, tente novamente" to lnk-msn-erro-text
+                               move ws-fs-arq-pesagens                              to lnk-msn-erro-cod
+                          else
+                               move "P01ATLETA"                          to lnk-msn-erro-pmg
+                               move 71                                   to lnk-msn-erro-offset
+                               move 12                                   to lnk-return-code
+                               move "Erro ao ler registro"               to lnk-msn-erro-text
+                               move ws-fs-arq-pesagens                   to lnk-msn-erro-cod
+                               perform 9000-finaliza-anormal
+                          end-if
+                     end-if
+                end-if
+           end-if
+           .
+       2900-consultar-pesagens-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       9000-finaliza-anormal section.
+      *> movendo 12 (seguindo a especificação) para o return code da linkage section
+           move 12                                 to lnk-return-code
+      *> parando a execução o programa
+           stop run
+           .
+       9000-finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+      *> movendo a variável de confirmação da working storage para a linkage section
+           move ws-confirmacao                     to lnk-confirmacao
+           close arq-atletas                       *> fechando o arquivo
+           if   ws-fs-arq-atletas  <> "00" then
+                move "P01ATLETA"                           to lnk-msn-erro-pmg
+                move 25                                    to lnk-msn-erro-offset
+                move 12                                    to lnk-return-code
+                move "Erro ao fechar arq. arq-atletas"     to lnk-msn-erro-text
+                move ws-fs-arq-atletas                     to lnk-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+           close arq-pesagens                      *> fechando o histórico de pesagens
+           if   ws-fs-arq-pesagens <> "00" then
+                move "P01ATLETA"                           to lnk-msn-erro-pmg
+                move 31                                    to lnk-msn-erro-offset
+                move 12                                    to lnk-return-code
+                move "Erro ao fechar arq. arq-pesagens"    to lnk-msn-erro-text
+                move ws-fs-arq-pesagens                    to lnk-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+           close arq-log-atletas                   *> fechando a trilha de auditoria
+           if   ws-fs-arq-log <> "00" then
+                move "P01ATLETA"                           to lnk-msn-erro-pmg
+                move 41                                    to lnk-msn-erro-offset
+                move 12                                    to lnk-return-code
+                move "Erro ao fechar arq. arq-log-atletas" to lnk-msn-erro-text
+                move ws-fs-arq-log                         to lnk-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+      *> saindo do programa chamado
+           exit program
+           .
+       3000-finaliza-exit.
+           exit.
+
